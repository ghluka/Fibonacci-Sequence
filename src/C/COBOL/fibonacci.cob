@@ -1,16 +1,403 @@
-*> Fibonacci sequence in COBOL
-identification division.
-program-id. fibonacci.
-environment division.
-data division.
-working-storage section.
-       01 WS-A pic 99 value 0.
-       01 WS-B pic 99 value 1.
-procedure division.
-       perform 10 times
-           display 
-               WS-A
-           add WS-B to WS-A giving WS-B
-           subtract WS-B from WS-A giving WS-A
-       end-perform.
-goback.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     FIBONACCI.
+000300 AUTHOR.         R HADLOW.
+000400 INSTALLATION.   RETRACEMENT DESK - QUANT SUPPORT.
+000500 DATE-WRITTEN.   2019-03-11.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                *
+001100* 2019-03-11  RH   ORIGINAL VERSION - FIXED 10 TERM SEQUENCE. *
+001200* 2026-08-09  RH   PARAMETER CARD DRIVES TERM COUNT AND SEED  *
+001300*                  VALUES - NO MORE RECOMPILE PER REPORT RUN. *
+001400* 2026-08-09  RH   WIDENED WS-A/WS-B TO PIC S9(15) COMP-3 AND *
+001500*                  ADDED AN EXPLICIT SIZE ERROR CHECK SO A    *
+001600*                  RUN THAT OUTGROWS THE FIELD STOPS AND      *
+001700*                  FLAGS ITSELF INSTEAD OF WRAPPING SILENTLY  *
+001800*                  (SAME FIX AS C/COBOL/FIBONACCI.COB).       *
+001900* 2026-08-09  RH   SEQUENCE NOW WRITTEN TO SEQOUT AS DATA,    *
+002000*                  NOT JUST DISPLAYED TO THE JOB LOG.         *
+002100* 2026-08-09  RH   FIELD LAYOUT AND FILE LAYOUTS MOVED INTO   *
+002200*                  SHARED COPYBOOKS - SEE COPYBOOKS/FIB*.CPY. *
+002300*                  THIS PROGRAM AND C/COBOL/FIBONACCI.COB     *
+002400*                  NOW BUILD FROM THE SAME LAYOUTS.           *
+002500* 2026-08-09  RH   ADDED FIBRPT PRINT REPORT - TITLE, RUN     *
+002600*                  DATE, COLUMN HEADINGS AND A TERM-COUNT     *
+002700*                  FOOTER, ALONGSIDE THE SEQOUT DATA FILE.    *
+002800* 2026-08-09  RH   ADDED FIBCKPT CHECKPOINT FILE AND A PARM-  *
+002900*                  CARD RESTART SWITCH SO A LONG RUN CAN BE   *
+003000*                  RESUMED FROM THE LAST CHECKPOINT INSTEAD   *
+003100*                  OF RERUNNING FROM TERM 1.                  *
+003200* 2026-08-09  RH   ADDED PARM CARD EDIT - ZERO, NON-NUMERIC   *
+003300*                  AND OVERSIZE TERM COUNTS AND NON-NUMERIC   *
+003400*                  SEEDS NOW REJECT TO FIBREJ INSTEAD OF      *
+003500*                  RUNNING WITH BAD DATA.                     *
+003600* 2026-08-09  RH   ADDED FIBCSV COMMA-DELIMITED EXPORT FOR    *
+003700*                  SPREADSHEET IMPORT, SELECTED BY A PARM-    *
+003800*                  CARD SWITCH ALONGSIDE SEQOUT AND FIBRPT.   *
+003900* 2026-08-09  RH   ADDED FIBAUDT RUN AUDIT LOG - ONE RECORD   *
+004000*                  PER EXECUTION (COMPLETED, OVERFLOW-HALTED  *
+004100*                  OR REJECTED) CARRYING RUN DATE/TIME, JOB   *
+004200*                  ID, REQUESTED TERMS, SEEDS AND TERMS       *
+004300*                  ACTUALLY PRODUCED, FOR COMPLIANCE REVIEW.  *
+004400* 2026-08-09  RH   PARMIN-ABSENT AND CHECKPOINT-ABSENT/EMPTY  *
+004500*                  CASES NO LONGER ABEND.  CSV-FILE GETS THE  *
+004600*                  SAME EXTEND-OR-CREATE TREATMENT ON RESTART *
+004700*                  WHEN CSV MODE IS TURNED ON FOR THE FIRST   *
+004800*                  TIME.  NO-PARM-CARD DEFAULTS NOW COME FROM *
+004900*                  SHARED WS-DFLT-* FIELDS IN FIBFLDS.CPY SO  *
+005000*                  THIS COPY AND C/COBOL/FIBONACCI.COB CANNOT *
+005100*                  DIVERGE.  CHECKPOINT IS NOW TAKEN FOR THE  *
+005200*                  TERM THAT HALTS ON OVERFLOW TOO, SO A      *
+005300*                  RESTART NO LONGER RE-APPENDS IT.           *
+005400* 2026-08-09  RH   WIDENED WS-DTL-VALUE/WS-CSV-VALUE TO 15    *
+005500*                  DIGITS - THEY WERE ONE DIGIT SHORT OF      *
+005600*                  WS-A/WS-B'S FULL RANGE.  THE LOOKAHEAD TERM*
+005700*                  (WS-B) IS NOW WRITTEN OUT BEFORE AN         *
+005800*                  OVERFLOW HALT INSTEAD OF BEING DROPPED, AND*
+005900*                  THE HALT MESSAGE REPORTS THE TERM THAT     *
+006000*                  ACTUALLY OVERFLOWED.  THE CHECKPOINT TAKEN *
+006100*                  AT THAT POINT IS FLAGGED WITH CKPT-HALT-SW *
+006200*                  SO A RESTART RE-REPORTS THE SAME HALT      *
+006300*                  INSTEAD OF RE-WRITING THE LOOKAHEAD TERM    *
+006400*                  UNDER THE WRONG INDEX.  A REJECTED PARM    *
+006500*                  CARD NO LONGER COPIES ITS RAW (POSSIBLY     *
+006600*                  NON-NUMERIC) FIELDS INTO THE NUMERIC AUDIT  *
+006700*                  FIELDS - THOSE ARE ZEROED ON REJECT.        *
+006800*-----------------------------------------------------------*
+006900 ENVIRONMENT DIVISION.
+007000 CONFIGURATION SECTION.
+007100 SOURCE-COMPUTER.   IBM-370.
+007200 OBJECT-COMPUTER.   IBM-370.
+007300 INPUT-OUTPUT SECTION.
+007400 FILE-CONTROL.
+007500     COPY FIBSEL.
+007600 DATA DIVISION.
+007700 FILE SECTION.
+007800     COPY FIBPARM.
+007900     COPY FIBSEQO.
+008000     COPY FIBRPT.
+008100     COPY FIBCKPT.
+008200     COPY FIBREJ.
+008300     COPY FIBCSV.
+008400     COPY FIBAUDT.
+008500 WORKING-STORAGE SECTION.
+008600     COPY FIBFLDS.
+008700     COPY FIBEDIT.
+008800     COPY FIBRPTL.
+008900     COPY FIBCSVL.
+009000 PROCEDURE DIVISION.
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE
+009300         THRU 1000-EXIT.
+009400     IF WS-PARM-VALID
+009500         PERFORM 2000-COMPUTE-TERM
+009600             THRU 2000-EXIT
+009700             VARYING WS-TERM-INDEX FROM WS-START-INDEX BY 1
+009800             UNTIL WS-TERM-INDEX > WS-REQUESTED-TERMS
+009900                OR WS-OVERFLOW-DETECTED
+010000         PERFORM 8000-FINALIZE
+010100             THRU 8000-EXIT
+010200     END-IF.
+010300     GOBACK.
+010400 1000-INITIALIZE.
+010500     OPEN INPUT PARM-FILE.
+010600     IF WS-PARM-FILE-STATUS = "35"
+010700         PERFORM 1050-DEFAULT-PARM-CARD
+010800             THRU 1050-EXIT
+010900     ELSE
+011000         READ PARM-FILE
+011100             AT END
+011200                 PERFORM 1050-DEFAULT-PARM-CARD
+011300                     THRU 1050-EXIT
+011400         END-READ
+011500         CLOSE PARM-FILE
+011600     END-IF.
+011700     PERFORM 1450-CAPTURE-RUN-DATE
+011800         THRU 1450-EXIT.
+011900     PERFORM 1100-EDIT-PARM-CARD
+012000         THRU 1100-EXIT.
+012100     IF WS-PARM-INVALID
+012200         MOVE "R" TO AUDIT-STATUS
+012300         PERFORM 8100-WRITE-AUDIT-RECORD
+012400             THRU 8100-EXIT
+012500         MOVE 20 TO RETURN-CODE
+012600         GO TO 1000-EXIT
+012700     END-IF.
+012800     MOVE PARM-TERM-COUNT  TO WS-REQUESTED-TERMS.
+012900     MOVE PARM-RESTART-SW  TO WS-RESTART-SWITCH.
+013000     MOVE PARM-CSV-SW      TO WS-CSV-SWITCH.
+013100     IF WS-RESTART-REQUESTED
+013200         PERFORM 1600-RESTART-FROM-CHECKPOINT
+013300             THRU 1600-EXIT
+013400     ELSE
+013500         MOVE PARM-SEED-A TO WS-A
+013600         MOVE PARM-SEED-B TO WS-B
+013700         MOVE 1           TO WS-START-INDEX
+013800         OPEN OUTPUT SEQ-OUT-FILE
+013900         OPEN OUTPUT FIBRPT-FILE
+014000         OPEN OUTPUT CKPT-FILE
+014100         IF WS-CSV-REQUESTED
+014200             OPEN OUTPUT CSV-FILE
+014300         END-IF
+014400         PERFORM 1500-PRINT-HEADERS
+014500             THRU 1500-EXIT
+014600     END-IF.
+014700 1000-EXIT.
+014800     EXIT.
+014900 1050-DEFAULT-PARM-CARD.
+015000     MOVE WS-DFLT-TERM-COUNT TO PARM-TERM-COUNT.
+015100     MOVE WS-DFLT-SEED-A     TO PARM-SEED-A.
+015200     MOVE WS-DFLT-SEED-B     TO PARM-SEED-B.
+015300     MOVE WS-DFLT-RESTART-SW TO PARM-RESTART-SW.
+015400     MOVE WS-DFLT-CSV-SW     TO PARM-CSV-SW.
+015500     MOVE WS-DFLT-JOB-ID     TO PARM-JOB-ID.
+015600 1050-EXIT.
+015700     EXIT.
+015800 1100-EDIT-PARM-CARD.
+015900     SET WS-PARM-VALID TO TRUE.
+016000     IF PARM-TERM-COUNT NOT NUMERIC
+016100         SET WS-PARM-INVALID     TO TRUE
+016200         SET WS-ERR-TERM-NONNUM  TO TRUE
+016300     ELSE
+016400         IF PARM-TERM-COUNT = ZERO
+016500             SET WS-PARM-INVALID   TO TRUE
+016600             SET WS-ERR-TERM-ZERO  TO TRUE
+016700         END-IF
+016800         IF PARM-TERM-COUNT > WS-MAX-SAFE-TERMS
+016900             SET WS-PARM-INVALID      TO TRUE
+017000             SET WS-ERR-TERM-TOOLARGE TO TRUE
+017100         END-IF
+017200     END-IF.
+017300     IF PARM-SEED-A NOT NUMERIC
+017400         SET WS-PARM-INVALID      TO TRUE
+017500         SET WS-ERR-SEEDA-NONNUM  TO TRUE
+017600     END-IF.
+017700     IF PARM-SEED-B NOT NUMERIC
+017800         SET WS-PARM-INVALID      TO TRUE
+017900         SET WS-ERR-SEEDB-NONNUM  TO TRUE
+018000     END-IF.
+018100     IF WS-PARM-INVALID
+018200         PERFORM 1150-WRITE-REJECT-REPORT
+018300             THRU 1150-EXIT
+018400     END-IF.
+018500 1100-EXIT.
+018600     EXIT.
+018700 1150-WRITE-REJECT-REPORT.
+018800     OPEN OUTPUT REJ-FILE.
+018900     MOVE "FIBONACCI PARAMETER CARD REJECTED" TO REJ-RECORD.
+019000     WRITE REJ-RECORD.
+019100     IF WS-ERR-TERM-NONNUM
+019200         MOVE "FIB0003E TERM COUNT IS NOT NUMERIC" TO REJ-RECORD
+019300         WRITE REJ-RECORD
+019400     END-IF.
+019500     IF WS-ERR-TERM-ZERO
+019600         MOVE "FIB0004E TERM COUNT MUST BE GREATER THAN ZERO"
+019700             TO REJ-RECORD
+019800         WRITE REJ-RECORD
+019900     END-IF.
+020000     IF WS-ERR-TERM-TOOLARGE
+020100         MOVE "FIB0005E TERM COUNT EXCEEDS MAXIMUM SAFE LIMIT"
+020200             TO REJ-RECORD
+020300         WRITE REJ-RECORD
+020400     END-IF.
+020500     IF WS-ERR-SEEDA-NONNUM
+020600         MOVE "FIB0006E SEED-A IS NOT NUMERIC" TO REJ-RECORD
+020700         WRITE REJ-RECORD
+020800     END-IF.
+020900     IF WS-ERR-SEEDB-NONNUM
+021000         MOVE "FIB0007E SEED-B IS NOT NUMERIC" TO REJ-RECORD
+021100         WRITE REJ-RECORD
+021200     END-IF.
+021300     CLOSE REJ-FILE.
+021400 1150-EXIT.
+021500     EXIT.
+021600 1450-CAPTURE-RUN-DATE.
+021700     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+021800     MOVE WS-SYS-MM   TO WS-RPT-MM WS-CSV-DATE-MM.
+021900     MOVE WS-SYS-DD   TO WS-RPT-DD WS-CSV-DATE-DD.
+022000     MOVE WS-SYS-YYYY TO WS-RPT-YYYY WS-CSV-DATE-YYYY.
+022100 1450-EXIT.
+022200     EXIT.
+022300 1500-PRINT-HEADERS.
+022400     MOVE WS-TITLE-LINE     TO RPT-RECORD.
+022500     WRITE RPT-RECORD.
+022600     MOVE WS-DATE-LINE      TO RPT-RECORD.
+022700     WRITE RPT-RECORD.
+022800     MOVE WS-COLUMN-HEADING TO RPT-RECORD.
+022900     WRITE RPT-RECORD.
+023000 1500-EXIT.
+023100     EXIT.
+023200 1600-RESTART-FROM-CHECKPOINT.
+023300     OPEN INPUT CKPT-FILE.
+023400     IF WS-CKPT-FILE-STATUS NOT = "35"
+023500         PERFORM 1650-READ-CHECKPOINT
+023600             THRU 1650-EXIT
+023700             UNTIL WS-CKPT-EOF
+023800         CLOSE CKPT-FILE
+023900     END-IF.
+024000     IF WS-CKPT-FOUND
+024100         MOVE CKPT-A TO WS-A
+024200         MOVE CKPT-B TO WS-B
+024300         COMPUTE WS-START-INDEX = CKPT-TERM-INDEX + 1
+024400         OPEN EXTEND SEQ-OUT-FILE
+024500         OPEN EXTEND FIBRPT-FILE
+024600         OPEN EXTEND CKPT-FILE
+024700         IF WS-CSV-REQUESTED
+024800             OPEN EXTEND CSV-FILE
+024900             IF WS-CSV-FILE-STATUS = "35"
+025000                 OPEN OUTPUT CSV-FILE
+025100             END-IF
+025200         END-IF
+025300         IF CKPT-HALTED
+025400             SET WS-OVERFLOW-DETECTED TO TRUE
+025500             COMPUTE WS-OVERFLOW-TERM-INDEX = CKPT-TERM-INDEX + 1
+025600         END-IF
+025700     ELSE
+025800         DISPLAY "FIB0002W NO CHECKPOINT FOUND - STARTING FRESH"
+025900         MOVE PARM-SEED-A TO WS-A
+026000         MOVE PARM-SEED-B TO WS-B
+026100         MOVE 1           TO WS-START-INDEX
+026200         OPEN OUTPUT SEQ-OUT-FILE
+026300         OPEN OUTPUT FIBRPT-FILE
+026400         OPEN OUTPUT CKPT-FILE
+026500         IF WS-CSV-REQUESTED
+026600             OPEN OUTPUT CSV-FILE
+026700         END-IF
+026800         PERFORM 1500-PRINT-HEADERS
+026900             THRU 1500-EXIT
+027000     END-IF.
+027100 1600-EXIT.
+027200     EXIT.
+027300 1650-READ-CHECKPOINT.
+027400     READ CKPT-FILE
+027500         AT END
+027600             SET WS-CKPT-EOF TO TRUE
+027700         NOT AT END
+027800             SET WS-CKPT-FOUND TO TRUE
+027900     END-READ.
+028000 1650-EXIT.
+028100     EXIT.
+028200 2000-COMPUTE-TERM.
+028300     DISPLAY WS-A.
+028400     MOVE WS-TERM-INDEX TO SEQ-TERM-INDEX.
+028500     MOVE WS-A           TO SEQ-TERM-VALUE.
+028600     WRITE SEQ-OUT-RECORD.
+028700     MOVE WS-TERM-INDEX TO WS-DTL-TERM-NO.
+028800     MOVE WS-A          TO WS-DTL-VALUE.
+028900     MOVE WS-DETAIL-LINE TO RPT-RECORD.
+029000     WRITE RPT-RECORD.
+029100     IF WS-CSV-REQUESTED
+029200         MOVE WS-TERM-INDEX TO WS-CSV-TERM
+029300         MOVE WS-A          TO WS-CSV-VALUE
+029400         MOVE WS-CSV-LINE   TO CSV-RECORD
+029500         WRITE CSV-RECORD
+029600     END-IF.
+029700     ADD 1 TO WS-RUN-COUNT.
+029800     ADD WS-A WS-B GIVING WS-NEW-B
+029900         ON SIZE ERROR
+030000             COMPUTE WS-OVERFLOW-TERM-INDEX = WS-TERM-INDEX + 2
+030100             SET WS-OVERFLOW-DETECTED TO TRUE
+030200         NOT ON SIZE ERROR
+030300             MOVE WS-B     TO WS-A
+030400             MOVE WS-NEW-B TO WS-B
+030500     END-ADD.
+030600     IF WS-OVERFLOW-DETECTED
+030700         PERFORM 2600-WRITE-LOOKAHEAD-TERM
+030800             THRU 2600-EXIT
+030900     ELSE
+031000         DIVIDE WS-TERM-INDEX BY WS-CKPT-INTERVAL
+031100             GIVING WS-CKPT-QUOTIENT
+031200             REMAINDER WS-CKPT-REMAINDER
+031300         IF WS-CKPT-REMAINDER = ZERO
+031400             PERFORM 2500-WRITE-CHECKPOINT
+031500                 THRU 2500-EXIT
+031600         END-IF
+031700     END-IF.
+031800 2000-EXIT.
+031900     EXIT.
+032000 2500-WRITE-CHECKPOINT.
+032100     MOVE WS-TERM-INDEX TO CKPT-TERM-INDEX.
+032200     MOVE WS-A          TO CKPT-A.
+032300     MOVE WS-B          TO CKPT-B.
+032400     MOVE "N"           TO CKPT-HALT-SW.
+032500     WRITE CKPT-RECORD.
+032600 2500-EXIT.
+032700     EXIT.
+032800 2600-WRITE-LOOKAHEAD-TERM.
+032900     COMPUTE WS-LOOKAHEAD-INDEX = WS-TERM-INDEX + 1.
+033000     DISPLAY WS-B.
+033100     MOVE WS-LOOKAHEAD-INDEX TO SEQ-TERM-INDEX.
+033200     MOVE WS-B               TO SEQ-TERM-VALUE.
+033300     WRITE SEQ-OUT-RECORD.
+033400     MOVE WS-LOOKAHEAD-INDEX TO WS-DTL-TERM-NO.
+033500     MOVE WS-B               TO WS-DTL-VALUE.
+033600     MOVE WS-DETAIL-LINE     TO RPT-RECORD.
+033700     WRITE RPT-RECORD.
+033800     IF WS-CSV-REQUESTED
+033900         MOVE WS-LOOKAHEAD-INDEX TO WS-CSV-TERM
+034000         MOVE WS-B               TO WS-CSV-VALUE
+034100         MOVE WS-CSV-LINE        TO CSV-RECORD
+034200         WRITE CSV-RECORD
+034300     END-IF.
+034400     ADD 1 TO WS-RUN-COUNT.
+034500     MOVE WS-LOOKAHEAD-INDEX TO CKPT-TERM-INDEX.
+034600     MOVE WS-B               TO CKPT-A.
+034700     MOVE WS-B               TO CKPT-B.
+034800     MOVE "Y"                TO CKPT-HALT-SW.
+034900     WRITE CKPT-RECORD.
+035000 2600-EXIT.
+035100     EXIT.
+035200 8000-FINALIZE.
+035300     MOVE WS-RUN-COUNT TO WS-FTR-COUNT.
+035400     MOVE WS-FOOTER-LINE TO RPT-RECORD.
+035500     WRITE RPT-RECORD.
+035600     CLOSE SEQ-OUT-FILE.
+035700     CLOSE FIBRPT-FILE.
+035800     CLOSE CKPT-FILE.
+035900     IF WS-CSV-REQUESTED
+036000         CLOSE CSV-FILE
+036100     END-IF.
+036200     IF WS-OVERFLOW-DETECTED
+036300         MOVE WS-OVERFLOW-TERM-INDEX TO WS-MSG-TERM-NO
+036400         DISPLAY "FIB0001W SEQUENCE HALTED AT TERM "
+036500             WS-MSG-TERM-NO
+036600             " - WS-A/WS-B CAPACITY EXCEEDED"
+036700         MOVE 16 TO RETURN-CODE
+036800         MOVE "O" TO AUDIT-STATUS
+036900     ELSE
+037000         MOVE "C" TO AUDIT-STATUS
+037100     END-IF.
+037200     PERFORM 8100-WRITE-AUDIT-RECORD
+037300         THRU 8100-EXIT.
+037400 8000-EXIT.
+037500     EXIT.
+037600 8100-WRITE-AUDIT-RECORD.
+037700     MOVE WS-SYS-YYYY          TO AUDIT-YYYY.
+037800     MOVE WS-SYS-MM            TO AUDIT-MM.
+037900     MOVE WS-SYS-DD            TO AUDIT-DD.
+038000     ACCEPT WS-SYS-TIME FROM TIME.
+038100     MOVE WS-SYS-HH            TO AUDIT-HH.
+038200     MOVE WS-SYS-MIN           TO AUDIT-MIN.
+038300     MOVE WS-SYS-SS            TO AUDIT-SS.
+038400     MOVE PARM-JOB-ID          TO AUDIT-JOB-ID.
+038500     IF WS-PARM-VALID
+038600         MOVE PARM-TERM-COUNT  TO AUDIT-REQUESTED-TERMS
+038700         MOVE PARM-SEED-A      TO AUDIT-SEED-A
+038800         MOVE PARM-SEED-B      TO AUDIT-SEED-B
+038900     ELSE
+039000         MOVE ZERO             TO AUDIT-REQUESTED-TERMS
+039100         MOVE ZERO             TO AUDIT-SEED-A
+039200         MOVE ZERO             TO AUDIT-SEED-B
+039300     END-IF.
+039400     MOVE WS-RUN-COUNT         TO AUDIT-TERMS-PRODUCED.
+039500     MOVE PARM-RESTART-SW      TO AUDIT-RESTART-SW.
+039600     OPEN EXTEND AUDIT-FILE.
+039700     IF WS-AUDIT-FILE-STATUS = "35"
+039800         OPEN OUTPUT AUDIT-FILE
+039900     END-IF.
+040000     WRITE AUDIT-RECORD.
+040100     CLOSE AUDIT-FILE.
+040200 8100-EXIT.
+040300     EXIT.
