@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------*
+000200* FIBCKPT   - CHECKPOINT RECORD LAYOUT SHARED BY ALL          *
+000300*             FIBONACCI SEQUENCE PROGRAMS.  WRITTEN EVERY     *
+000400*             FIB-CKPT-INTERVAL TERMS SO A RESTART RUN CAN    *
+000500*             RESUME FROM THE LAST RECORD WRITTEN.  CKPT-HALT-*
+000600*             SW IS "Y" ONLY ON THE FINAL RECORD OF A RUN     *
+000700*             THAT HALTED ON OVERFLOW - IT MARKS THE SEQUENCE *
+000800*             AS PERMANENTLY STALLED AT CKPT-TERM-INDEX SO A  *
+000900*             RESTART REPORTS THE SAME HALT INSTEAD OF        *
+001000*             RESUMING COMPUTATION WITH NO VALID NEXT TERM.   *
+001100*-----------------------------------------------------------*
+001200 FD  CKPT-FILE
+001300     RECORDING MODE IS F.
+001400 01  CKPT-RECORD.
+001500     05  CKPT-TERM-INDEX         PIC 9(05).
+001600     05  CKPT-A                  PIC S9(15).
+001700     05  CKPT-B                  PIC S9(15).
+001800     05  CKPT-HALT-SW            PIC X(01).
+001900         88  CKPT-HALTED                     VALUE "Y".
+002000         88  CKPT-NOT-HALTED                 VALUE "N".
