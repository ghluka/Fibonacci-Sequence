@@ -0,0 +1,24 @@
+000100*-----------------------------------------------------------*
+000200* FIBAUDT   - RUN AUDIT LOG RECORD SHARED BY ALL FIBONACCI   *
+000300*             SEQUENCE PROGRAMS.  ONE RECORD IS APPENDED     *
+000400*             PER EXECUTION - COMPLETED, OVERFLOW-HALTED     *
+000500*             OR REJECTED - FOR COMPLIANCE REVIEW.           *
+000600*-----------------------------------------------------------*
+000700 FD  AUDIT-FILE
+000800     RECORDING MODE IS F.
+000900 01  AUDIT-RECORD.
+001000     05  AUDIT-RUN-DATE.
+001100         10  AUDIT-YYYY          PIC 9(04).
+001200         10  AUDIT-MM            PIC 9(02).
+001300         10  AUDIT-DD            PIC 9(02).
+001400     05  AUDIT-RUN-TIME.
+001500         10  AUDIT-HH            PIC 9(02).
+001600         10  AUDIT-MIN           PIC 9(02).
+001700         10  AUDIT-SS            PIC 9(02).
+001800     05  AUDIT-JOB-ID            PIC X(08).
+001900     05  AUDIT-REQUESTED-TERMS   PIC 9(05).
+002000     05  AUDIT-SEED-A            PIC 9(15).
+002100     05  AUDIT-SEED-B            PIC 9(15).
+002200     05  AUDIT-TERMS-PRODUCED    PIC 9(05).
+002300     05  AUDIT-RESTART-SW        PIC X(01).
+002400     05  AUDIT-STATUS            PIC X(01).
