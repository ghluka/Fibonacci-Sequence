@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------*
+000200* FIBEDIT   - PARAMETER CARD EDIT SWITCHES SHARED BY ALL     *
+000300*             FIBONACCI SEQUENCE PROGRAMS.                   *
+000400*-----------------------------------------------------------*
+000500 01  WS-PARM-VALID-SWITCH        PIC X(01)  VALUE "Y".
+000600     88  WS-PARM-VALID                      VALUE "Y".
+000700     88  WS-PARM-INVALID                    VALUE "N".
+000800 01  WS-MAX-SAFE-TERMS           PIC 9(05)  VALUE 00200.
+000900 01  WS-ERR-TERM-NONNUM-SW       PIC X(01)  VALUE "N".
+001000     88  WS-ERR-TERM-NONNUM                 VALUE "Y".
+001100 01  WS-ERR-TERM-ZERO-SW         PIC X(01)  VALUE "N".
+001200     88  WS-ERR-TERM-ZERO                   VALUE "Y".
+001300 01  WS-ERR-TERM-TOOLARGE-SW     PIC X(01)  VALUE "N".
+001400     88  WS-ERR-TERM-TOOLARGE               VALUE "Y".
+001500 01  WS-ERR-SEEDA-NONNUM-SW      PIC X(01)  VALUE "N".
+001600     88  WS-ERR-SEEDA-NONNUM                VALUE "Y".
+001700 01  WS-ERR-SEEDB-NONNUM-SW      PIC X(01)  VALUE "N".
+001800     88  WS-ERR-SEEDB-NONNUM                VALUE "Y".
