@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------*
+000200* FIBCSV    - COMMA-DELIMITED EXPORT RECORD SHARED BY ALL    *
+000300*             FIBONACCI SEQUENCE PROGRAMS.  WRITTEN ONLY     *
+000400*             WHEN THE PARAMETER CARD REQUESTS CSV EXPORT.   *
+000500*-----------------------------------------------------------*
+000600 FD  CSV-FILE
+000700     RECORDING MODE IS F.
+000800 01  CSV-RECORD                 PIC X(33).
