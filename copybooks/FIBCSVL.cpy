@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000200* FIBCSVL   - WORKING-STORAGE LAYOUT FOR THE CSV EXPORT LINE *
+000300*             (FIBCSV).  TERM INDEX, VALUE, RUN DATE -       *
+000400*             BUILT HERE AND MOVED TO CSV-RECORD FOR WRITE.  *
+000500*-----------------------------------------------------------*
+000600 01  WS-CSV-LINE.
+000700     05  WS-CSV-TERM             PIC 9(05).
+000800     05  FILLER                  PIC X(01) VALUE ",".
+000900     05  WS-CSV-VALUE            PIC -(15)9.
+001000     05  FILLER                  PIC X(01) VALUE ",".
+001100     05  WS-CSV-DATE.
+001200         10  WS-CSV-DATE-MM      PIC 99.
+001300         10  FILLER              PIC X(01) VALUE "/".
+001400         10  WS-CSV-DATE-DD      PIC 99.
+001500         10  FILLER              PIC X(01) VALUE "/".
+001600         10  WS-CSV-DATE-YYYY    PIC 9(04).
