@@ -0,0 +1,52 @@
+000100*-----------------------------------------------------------*
+000200* FIBFLDS   - WORKING-STORAGE FIELDS AND ITERATION CONTROL   *
+000300*             SHARED BY ALL FIBONACCI SEQUENCE PROGRAMS.     *
+000400*             THIS IS THE SINGLE SOURCE OF TRUTH FOR THE     *
+000500*             WS-A/WS-B LAYOUT - DO NOT RE-DECLARE IT LOCALLY*
+000600*             IN A PROGRAM.                                  *
+000700*-----------------------------------------------------------*
+000800 01  WS-A                        PIC S9(15) COMP-3 VALUE ZERO.
+000900 01  WS-B                        PIC S9(15) COMP-3 VALUE ZERO.
+001000 01  WS-NEW-B                    PIC S9(15) COMP-3 VALUE ZERO.
+001100 01  WS-REQUESTED-TERMS          PIC 9(05)  VALUE ZERO.
+001200 01  WS-TERM-INDEX               PIC 9(05)  COMP VALUE ZERO.
+001300 01  WS-OVERFLOW-SWITCH          PIC X(01)  VALUE "N".
+001400     88  WS-OVERFLOW-DETECTED               VALUE "Y".
+001500     88  WS-NO-OVERFLOW                     VALUE "N".
+001600 01  WS-START-INDEX              PIC 9(05)  COMP VALUE 1.
+001700 01  WS-LOOKAHEAD-INDEX          PIC 9(05)  COMP VALUE ZERO.
+001800 01  WS-OVERFLOW-TERM-INDEX      PIC 9(05)  COMP VALUE ZERO.
+001900 01  WS-CKPT-INTERVAL            PIC 9(03)  VALUE 1.
+002000 01  WS-CKPT-REMAINDER           PIC 9(03)  VALUE ZERO.
+002100 01  WS-CKPT-QUOTIENT            PIC 9(05)  VALUE ZERO.
+002200 01  WS-RESTART-SWITCH           PIC X(01)  VALUE "N".
+002300     88  WS-RESTART-REQUESTED               VALUE "Y".
+002400     88  WS-FRESH-RUN                       VALUE "N".
+002500 01  WS-CKPT-EOF-SWITCH          PIC X(01)  VALUE "N".
+002600     88  WS-CKPT-EOF                        VALUE "Y".
+002700 01  WS-CKPT-FOUND-SWITCH        PIC X(01)  VALUE "N".
+002800     88  WS-CKPT-FOUND                       VALUE "Y".
+002900 01  WS-CSV-SWITCH               PIC X(01)  VALUE "N".
+003000     88  WS-CSV-REQUESTED                    VALUE "Y".
+003100     88  WS-CSV-NOT-REQUESTED                VALUE "N".
+003200 01  WS-SYS-TIME.
+003300     05  WS-SYS-HH               PIC 9(02).
+003400     05  WS-SYS-MIN              PIC 9(02).
+003500     05  WS-SYS-SS               PIC 9(02).
+003600     05  WS-SYS-HSEC             PIC 9(02).
+003700 01  WS-AUDIT-FILE-STATUS        PIC X(02)  VALUE "00".
+003800 01  WS-PARM-FILE-STATUS         PIC X(02)  VALUE "00".
+003900 01  WS-CKPT-FILE-STATUS         PIC X(02)  VALUE "00".
+004000 01  WS-CSV-FILE-STATUS          PIC X(02)  VALUE "00".
+004100 01  WS-MSG-TERM-NO              PIC ZZZZ9.
+004200*-----------------------------------------------------------*
+004300* NO-PARM-CARD DEFAULTS - SINGLE SOURCE OF TRUTH SO BOTH     *
+004400* PROGRAM COPIES PRODUCE THE SAME SEQUENCE WHEN PARMIN IS    *
+004500* ABSENT OR EMPTY.  SEE 1050-DEFAULT-PARM-CARD.              *
+004600*-----------------------------------------------------------*
+004700 01  WS-DFLT-TERM-COUNT          PIC 9(05)  VALUE 10.
+004800 01  WS-DFLT-SEED-A              PIC 9(15)  VALUE ZERO.
+004900 01  WS-DFLT-SEED-B              PIC 9(15)  VALUE 1.
+005000 01  WS-DFLT-RESTART-SW          PIC X(01)  VALUE "N".
+005100 01  WS-DFLT-CSV-SW              PIC X(01)  VALUE "N".
+005200 01  WS-DFLT-JOB-ID              PIC X(08)  VALUE "DEFAULT ".
