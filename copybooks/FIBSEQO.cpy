@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------*
+000200* FIBSEQO   - SEQUENCE OUTPUT RECORD LAYOUT SHARED BY ALL    *
+000300*             FIBONACCI SEQUENCE PROGRAMS.  ONE TERM PER     *
+000400*             RECORD, WRITTEN TO SEQOUT.                     *
+000500*-----------------------------------------------------------*
+000600 FD  SEQ-OUT-FILE
+000700     RECORDING MODE IS F.
+000800 01  SEQ-OUT-RECORD.
+000900     05  SEQ-TERM-INDEX          PIC 9(05).
+001000     05  SEQ-TERM-VALUE          PIC S9(15).
