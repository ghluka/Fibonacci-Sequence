@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------*
+000200* FIBPARM   - PARAMETER CARD LAYOUT SHARED BY ALL FIBONACCI  *
+000300*             SEQUENCE PROGRAMS.  ONE 80-BYTE CARD READ FROM *
+000400*             PARMIN AT THE START OF THE RUN.                *
+000500*-----------------------------------------------------------*
+000600 FD  PARM-FILE
+000700     RECORDING MODE IS F.
+000800 01  PARM-CARD.
+000900     05  PARM-TERM-COUNT         PIC 9(05).
+001000     05  PARM-SEED-A             PIC 9(15).
+001100     05  PARM-SEED-B             PIC 9(15).
+001200     05  PARM-RESTART-SW         PIC X(01).
+001250     05  PARM-CSV-SW             PIC X(01).
+001270     05  PARM-JOB-ID             PIC X(08).
+001300     05  FILLER                  PIC X(35).
