@@ -0,0 +1,22 @@
+000100*-----------------------------------------------------------*
+000200* FIBSEL    - FILE-CONTROL ENTRIES SHARED BY ALL FIBONACCI   *
+000300*             SEQUENCE PROGRAMS.                             *
+000400*-----------------------------------------------------------*
+000500     SELECT PARM-FILE ASSIGN TO "PARMIN"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-PARM-FILE-STATUS.
+000700     SELECT SEQ-OUT-FILE ASSIGN TO "SEQOUT"
+000800         ORGANIZATION IS LINE SEQUENTIAL.
+000900     SELECT FIBRPT-FILE ASSIGN TO "FIBRPT"
+001000         ORGANIZATION IS LINE SEQUENTIAL.
+001100     SELECT CKPT-FILE ASSIGN TO "FIBCKPT"
+001150         ORGANIZATION IS LINE SEQUENTIAL
+001160         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001300     SELECT REJ-FILE ASSIGN TO "FIBREJ"
+001400         ORGANIZATION IS LINE SEQUENTIAL.
+001500     SELECT CSV-FILE ASSIGN TO "FIBCSV"
+001550         ORGANIZATION IS LINE SEQUENTIAL
+001560         FILE STATUS IS WS-CSV-FILE-STATUS.
+001650     SELECT AUDIT-FILE ASSIGN TO "FIBAUDT"
+001660         ORGANIZATION IS LINE SEQUENTIAL
+001670         FILE STATUS IS WS-AUDIT-FILE-STATUS.
