@@ -0,0 +1,38 @@
+000100*-----------------------------------------------------------*
+000200* FIBRPTL   - PRINT LINE LAYOUTS FOR THE FIBONACCI SEQUENCE  *
+000300*             REPORT (FIBRPT).  EACH LINE IS BUILT HERE AND  *
+000400*             THEN MOVED TO RPT-RECORD FOR WRITE.            *
+000500*-----------------------------------------------------------*
+000600 01  WS-SYS-DATE.
+000700     05  WS-SYS-YYYY             PIC 9(04).
+000800     05  WS-SYS-MM               PIC 9(02).
+000900     05  WS-SYS-DD               PIC 9(02).
+001000 01  WS-RUN-COUNT                PIC 9(05)  COMP VALUE ZERO.
+001100 01  WS-TITLE-LINE.
+001200     05  FILLER                  PIC X(47) VALUE SPACES.
+001300     05  FILLER                  PIC X(25)
+001400             VALUE "FIBONACCI SEQUENCE REPORT".
+001500     05  FILLER                  PIC X(60) VALUE SPACES.
+001600 01  WS-DATE-LINE.
+001700     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+001800     05  WS-RPT-MM               PIC 99.
+001900     05  FILLER                  PIC X(01) VALUE "/".
+002000     05  WS-RPT-DD               PIC 99.
+002100     05  FILLER                  PIC X(01) VALUE "/".
+002200     05  WS-RPT-YYYY             PIC 9(04).
+002300     05  FILLER                  PIC X(110) VALUE SPACES.
+002400 01  WS-COLUMN-HEADING.
+002500     05  FILLER                  PIC X(10) VALUE "TERM NO.".
+002600     05  FILLER                  PIC X(10) VALUE SPACES.
+002700     05  FILLER             PIC X(15) VALUE "FIBONACCI VALUE".
+002800     05  FILLER                  PIC X(97) VALUE SPACES.
+002900 01  WS-DETAIL-LINE.
+003000     05  WS-DTL-TERM-NO          PIC ZZZZ9.
+003100     05  FILLER                  PIC X(15) VALUE SPACES.
+003200     05  WS-DTL-VALUE            PIC -(15)9.
+003300     05  FILLER                  PIC X(96) VALUE SPACES.
+003400 01  WS-FOOTER-LINE.
+003500     05  FILLER                  PIC X(21)
+003600             VALUE "TOTAL TERMS PRINTED: ".
+003700     05  WS-FTR-COUNT            PIC ZZZZ9.
+003800     05  FILLER                  PIC X(106) VALUE SPACES.
