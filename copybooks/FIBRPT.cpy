@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------*
+000200* FIBRPT    - PRINT REPORT FILE LAYOUT SHARED BY ALL         *
+000300*             FIBONACCI SEQUENCE PROGRAMS.  ONE 132-BYTE     *
+000400*             PRINT LINE PER RECORD, WRITTEN TO FIBRPT.      *
+000500*-----------------------------------------------------------*
+000600 FD  FIBRPT-FILE
+000700     RECORDING MODE IS F.
+000800 01  RPT-RECORD                 PIC X(132).
