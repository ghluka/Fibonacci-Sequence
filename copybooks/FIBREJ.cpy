@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------*
+000200* FIBREJ    - REJECT/ERROR REPORT LAYOUT SHARED BY ALL       *
+000300*             FIBONACCI SEQUENCE PROGRAMS.  WRITTEN ONLY     *
+000400*             WHEN THE PARAMETER CARD FAILS EDIT.            *
+000500*-----------------------------------------------------------*
+000600 FD  REJ-FILE
+000700     RECORDING MODE IS F.
+000800 01  REJ-RECORD                 PIC X(60).
