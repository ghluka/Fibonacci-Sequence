@@ -1,16 +1,409 @@
-*> Fibonacci sequence in COBOL
-identification division.
-program-id. fibonacci.
-environment division.
-data division.
-working-storage section.
-       01 WS-A pic 999 value 0.
-       01 WS-B pic 999 value 1.
-procedure division.
-       perform 15 times
-           display 
-               WS-A
-           add WS-B to WS-A giving WS-B
-           subtract WS-B from WS-A giving WS-A
-       end-perform.
-goback.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     FIBONACCI.
+000300 AUTHOR.         R HADLOW.
+000400 INSTALLATION.   RETRACEMENT DESK - QUANT SUPPORT.
+000500 DATE-WRITTEN.   2019-03-11.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                *
+001100* 2019-03-11  RH   ORIGINAL VERSION - FIXED 15 TERM SEQUENCE. *
+001200* 2026-08-09  RH   PARAMETER CARD DRIVES TERM COUNT AND SEED  *
+001300*                  VALUES - NO MORE RECOMPILE PER REPORT RUN. *
+001400* 2026-08-09  RH   WIDENED WS-A/WS-B TO PIC S9(15) COMP-3 AND *
+001500*                  ADDED AN EXPLICIT SIZE ERROR CHECK SO A    *
+001600*                  RUN THAT OUTGROWS THE FIELD STOPS AND      *
+001700*                  FLAGS ITSELF INSTEAD OF WRAPPING SILENTLY. *
+001800* 2026-08-09  RH   SEQUENCE NOW WRITTEN TO SEQOUT AS DATA,    *
+001900*                  NOT JUST DISPLAYED TO THE JOB LOG.         *
+002000* 2026-08-09  RH   FIELD LAYOUT AND FILE LAYOUTS MOVED INTO   *
+002100*                  SHARED COPYBOOKS - SEE COPYBOOKS/FIB*.CPY. *
+002200*                  THIS PROGRAM AND SRC/C/COBOL/FIBONACCI.COB *
+002300*                  NOW BUILD FROM THE SAME LAYOUTS.           *
+002400* 2026-08-09  RH   ADDED FIBRPT PRINT REPORT - TITLE, RUN     *
+002500*                  DATE, COLUMN HEADINGS AND A TERM-COUNT     *
+002600*                  FOOTER, ALONGSIDE THE SEQOUT DATA FILE.    *
+002700* 2026-08-09  RH   ADDED FIBCKPT CHECKPOINT FILE AND A PARM-  *
+002800*                  CARD RESTART SWITCH SO A LONG RUN CAN BE   *
+002900*                  RESUMED FROM THE LAST CHECKPOINT INSTEAD   *
+003000*                  OF RERUNNING FROM TERM 1.                  *
+003100* 2026-08-09  RH   ADDED PARM CARD EDIT - ZERO, NON-NUMERIC   *
+003200*                  AND OVERSIZE TERM COUNTS AND NON-NUMERIC   *
+003300*                  SEEDS NOW REJECT TO FIBREJ INSTEAD OF      *
+003400*                  RUNNING WITH BAD DATA.                     *
+003500* 2026-08-09  RH   ADDED FIBCSV COMMA-DELIMITED EXPORT FOR    *
+003600*                  SPREADSHEET IMPORT, SELECTED BY A PARM-    *
+003700*                  CARD SWITCH ALONGSIDE SEQOUT AND FIBRPT.   *
+003800* 2026-08-09  RH   ADDED FIBAUDT RUN AUDIT LOG - ONE RECORD   *
+003900*                  PER EXECUTION (COMPLETED, OVERFLOW-HALTED  *
+004000*                  OR REJECTED) CARRYING RUN DATE/TIME, JOB   *
+004100*                  ID, REQUESTED TERMS, SEEDS AND TERMS       *
+004200*                  ACTUALLY PRODUCED, FOR COMPLIANCE REVIEW.  *
+004300* 2026-08-09  RH   PARMIN-ABSENT AND CHECKPOINT-ABSENT/EMPTY  *
+004400*                  CASES NO LONGER ABEND - BOTH NOW FALL BACK *
+004500*                  TO THE SAME DEFAULTS/FRESH-START LOGIC AS  *
+004600*                  AN EMPTY-BUT-PRESENT FILE.  OVERFLOW TERM  *
+004700*                  NUMBER IN THE WARNING MESSAGE NOW PRINTS   *
+004800*                  ZERO-SUPPRESSED INSTEAD OF AS A RAW COMP.  *
+004900* 2026-08-09  RH   CSV-FILE GETS THE SAME EXTEND-OR-CREATE    *
+005000*                  TREATMENT ON RESTART WHEN CSV MODE IS      *
+005100*                  TURNED ON FOR THE FIRST TIME.  NO-PARM-    *
+005200*                  CARD DEFAULTS NOW COME FROM SHARED WS-     *
+005300*                  DFLT-* FIELDS IN FIBFLDS.CPY SO THIS COPY  *
+005400*                  AND SRC/C/COBOL/FIBONACCI.COB CANNOT       *
+005500*                  DIVERGE (TERM COUNT DEFAULT WAS 15 HERE    *
+005600*                  AND 10 THERE - NOW 10 IN BOTH).  CHECKPOINT*
+005700*                  IS NOW TAKEN FOR THE TERM THAT HALTS ON    *
+005800*                  OVERFLOW TOO, SO A RESTART NO LONGER        *
+005900*                  RE-APPENDS IT.                             *
+006000* 2026-08-09  RH   WIDENED WS-DTL-VALUE/WS-CSV-VALUE TO 15    *
+006100*                  DIGITS - THEY WERE ONE DIGIT SHORT OF      *
+006200*                  WS-A/WS-B'S FULL RANGE.  THE LOOKAHEAD TERM*
+006300*                  (WS-B) IS NOW WRITTEN OUT BEFORE AN         *
+006400*                  OVERFLOW HALT INSTEAD OF BEING DROPPED, AND*
+006500*                  THE HALT MESSAGE REPORTS THE TERM THAT     *
+006600*                  ACTUALLY OVERFLOWED.  THE CHECKPOINT TAKEN *
+006700*                  AT THAT POINT IS FLAGGED WITH CKPT-HALT-SW *
+006800*                  SO A RESTART RE-REPORTS THE SAME HALT      *
+006900*                  INSTEAD OF RE-WRITING THE LOOKAHEAD TERM    *
+007000*                  UNDER THE WRONG INDEX.  A REJECTED PARM    *
+007100*                  CARD NO LONGER COPIES ITS RAW (POSSIBLY     *
+007200*                  NON-NUMERIC) FIELDS INTO THE NUMERIC AUDIT  *
+007300*                  FIELDS - THOSE ARE ZEROED ON REJECT.        *
+007400*-----------------------------------------------------------*
+007500 ENVIRONMENT DIVISION.
+007600 CONFIGURATION SECTION.
+007700 SOURCE-COMPUTER.   IBM-370.
+007800 OBJECT-COMPUTER.   IBM-370.
+007900 INPUT-OUTPUT SECTION.
+008000 FILE-CONTROL.
+008100     COPY FIBSEL.
+008200 DATA DIVISION.
+008300 FILE SECTION.
+008400     COPY FIBPARM.
+008500     COPY FIBSEQO.
+008600     COPY FIBRPT.
+008700     COPY FIBCKPT.
+008800     COPY FIBREJ.
+008900     COPY FIBCSV.
+009000     COPY FIBAUDT.
+009100 WORKING-STORAGE SECTION.
+009200     COPY FIBFLDS.
+009300     COPY FIBEDIT.
+009400     COPY FIBRPTL.
+009500     COPY FIBCSVL.
+009600 PROCEDURE DIVISION.
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALIZE
+009900         THRU 1000-EXIT.
+010000     IF WS-PARM-VALID
+010100         PERFORM 2000-COMPUTE-TERM
+010200             THRU 2000-EXIT
+010300             VARYING WS-TERM-INDEX FROM WS-START-INDEX BY 1
+010400             UNTIL WS-TERM-INDEX > WS-REQUESTED-TERMS
+010500                OR WS-OVERFLOW-DETECTED
+010600         PERFORM 8000-FINALIZE
+010700             THRU 8000-EXIT
+010800     END-IF.
+010900     GOBACK.
+011000 1000-INITIALIZE.
+011100     OPEN INPUT PARM-FILE.
+011200     IF WS-PARM-FILE-STATUS = "35"
+011300         PERFORM 1050-DEFAULT-PARM-CARD
+011400             THRU 1050-EXIT
+011500     ELSE
+011600         READ PARM-FILE
+011700             AT END
+011800                 PERFORM 1050-DEFAULT-PARM-CARD
+011900                     THRU 1050-EXIT
+012000         END-READ
+012100         CLOSE PARM-FILE
+012200     END-IF.
+012300     PERFORM 1450-CAPTURE-RUN-DATE
+012400         THRU 1450-EXIT.
+012500     PERFORM 1100-EDIT-PARM-CARD
+012600         THRU 1100-EXIT.
+012700     IF WS-PARM-INVALID
+012800         MOVE "R" TO AUDIT-STATUS
+012900         PERFORM 8100-WRITE-AUDIT-RECORD
+013000             THRU 8100-EXIT
+013100         MOVE 20 TO RETURN-CODE
+013200         GO TO 1000-EXIT
+013300     END-IF.
+013400     MOVE PARM-TERM-COUNT  TO WS-REQUESTED-TERMS.
+013500     MOVE PARM-RESTART-SW  TO WS-RESTART-SWITCH.
+013600     MOVE PARM-CSV-SW      TO WS-CSV-SWITCH.
+013700     IF WS-RESTART-REQUESTED
+013800         PERFORM 1600-RESTART-FROM-CHECKPOINT
+013900             THRU 1600-EXIT
+014000     ELSE
+014100         MOVE PARM-SEED-A TO WS-A
+014200         MOVE PARM-SEED-B TO WS-B
+014300         MOVE 1           TO WS-START-INDEX
+014400         OPEN OUTPUT SEQ-OUT-FILE
+014500         OPEN OUTPUT FIBRPT-FILE
+014600         OPEN OUTPUT CKPT-FILE
+014700         IF WS-CSV-REQUESTED
+014800             OPEN OUTPUT CSV-FILE
+014900         END-IF
+015000         PERFORM 1500-PRINT-HEADERS
+015100             THRU 1500-EXIT
+015200     END-IF.
+015300 1000-EXIT.
+015400     EXIT.
+015500 1050-DEFAULT-PARM-CARD.
+015600     MOVE WS-DFLT-TERM-COUNT TO PARM-TERM-COUNT.
+015700     MOVE WS-DFLT-SEED-A     TO PARM-SEED-A.
+015800     MOVE WS-DFLT-SEED-B     TO PARM-SEED-B.
+015900     MOVE WS-DFLT-RESTART-SW TO PARM-RESTART-SW.
+016000     MOVE WS-DFLT-CSV-SW     TO PARM-CSV-SW.
+016100     MOVE WS-DFLT-JOB-ID     TO PARM-JOB-ID.
+016200 1050-EXIT.
+016300     EXIT.
+016400 1100-EDIT-PARM-CARD.
+016500     SET WS-PARM-VALID TO TRUE.
+016600     IF PARM-TERM-COUNT NOT NUMERIC
+016700         SET WS-PARM-INVALID     TO TRUE
+016800         SET WS-ERR-TERM-NONNUM  TO TRUE
+016900     ELSE
+017000         IF PARM-TERM-COUNT = ZERO
+017100             SET WS-PARM-INVALID   TO TRUE
+017200             SET WS-ERR-TERM-ZERO  TO TRUE
+017300         END-IF
+017400         IF PARM-TERM-COUNT > WS-MAX-SAFE-TERMS
+017500             SET WS-PARM-INVALID      TO TRUE
+017600             SET WS-ERR-TERM-TOOLARGE TO TRUE
+017700         END-IF
+017800     END-IF.
+017900     IF PARM-SEED-A NOT NUMERIC
+018000         SET WS-PARM-INVALID      TO TRUE
+018100         SET WS-ERR-SEEDA-NONNUM  TO TRUE
+018200     END-IF.
+018300     IF PARM-SEED-B NOT NUMERIC
+018400         SET WS-PARM-INVALID      TO TRUE
+018500         SET WS-ERR-SEEDB-NONNUM  TO TRUE
+018600     END-IF.
+018700     IF WS-PARM-INVALID
+018800         PERFORM 1150-WRITE-REJECT-REPORT
+018900             THRU 1150-EXIT
+019000     END-IF.
+019100 1100-EXIT.
+019200     EXIT.
+019300 1150-WRITE-REJECT-REPORT.
+019400     OPEN OUTPUT REJ-FILE.
+019500     MOVE "FIBONACCI PARAMETER CARD REJECTED" TO REJ-RECORD.
+019600     WRITE REJ-RECORD.
+019700     IF WS-ERR-TERM-NONNUM
+019800         MOVE "FIB0003E TERM COUNT IS NOT NUMERIC" TO REJ-RECORD
+019900         WRITE REJ-RECORD
+020000     END-IF.
+020100     IF WS-ERR-TERM-ZERO
+020200         MOVE "FIB0004E TERM COUNT MUST BE GREATER THAN ZERO"
+020300             TO REJ-RECORD
+020400         WRITE REJ-RECORD
+020500     END-IF.
+020600     IF WS-ERR-TERM-TOOLARGE
+020700         MOVE "FIB0005E TERM COUNT EXCEEDS MAXIMUM SAFE LIMIT"
+020800             TO REJ-RECORD
+020900         WRITE REJ-RECORD
+021000     END-IF.
+021100     IF WS-ERR-SEEDA-NONNUM
+021200         MOVE "FIB0006E SEED-A IS NOT NUMERIC" TO REJ-RECORD
+021300         WRITE REJ-RECORD
+021400     END-IF.
+021500     IF WS-ERR-SEEDB-NONNUM
+021600         MOVE "FIB0007E SEED-B IS NOT NUMERIC" TO REJ-RECORD
+021700         WRITE REJ-RECORD
+021800     END-IF.
+021900     CLOSE REJ-FILE.
+022000 1150-EXIT.
+022100     EXIT.
+022200 1450-CAPTURE-RUN-DATE.
+022300     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+022400     MOVE WS-SYS-MM   TO WS-RPT-MM WS-CSV-DATE-MM.
+022500     MOVE WS-SYS-DD   TO WS-RPT-DD WS-CSV-DATE-DD.
+022600     MOVE WS-SYS-YYYY TO WS-RPT-YYYY WS-CSV-DATE-YYYY.
+022700 1450-EXIT.
+022800     EXIT.
+022900 1500-PRINT-HEADERS.
+023000     MOVE WS-TITLE-LINE     TO RPT-RECORD.
+023100     WRITE RPT-RECORD.
+023200     MOVE WS-DATE-LINE      TO RPT-RECORD.
+023300     WRITE RPT-RECORD.
+023400     MOVE WS-COLUMN-HEADING TO RPT-RECORD.
+023500     WRITE RPT-RECORD.
+023600 1500-EXIT.
+023700     EXIT.
+023800 1600-RESTART-FROM-CHECKPOINT.
+023900     OPEN INPUT CKPT-FILE.
+024000     IF WS-CKPT-FILE-STATUS NOT = "35"
+024100         PERFORM 1650-READ-CHECKPOINT
+024200             THRU 1650-EXIT
+024300             UNTIL WS-CKPT-EOF
+024400         CLOSE CKPT-FILE
+024500     END-IF.
+024600     IF WS-CKPT-FOUND
+024700         MOVE CKPT-A TO WS-A
+024800         MOVE CKPT-B TO WS-B
+024900         COMPUTE WS-START-INDEX = CKPT-TERM-INDEX + 1
+025000         OPEN EXTEND SEQ-OUT-FILE
+025100         OPEN EXTEND FIBRPT-FILE
+025200         OPEN EXTEND CKPT-FILE
+025300         IF WS-CSV-REQUESTED
+025400             OPEN EXTEND CSV-FILE
+025500             IF WS-CSV-FILE-STATUS = "35"
+025600                 OPEN OUTPUT CSV-FILE
+025700             END-IF
+025800         END-IF
+025900         IF CKPT-HALTED
+026000             SET WS-OVERFLOW-DETECTED TO TRUE
+026100             COMPUTE WS-OVERFLOW-TERM-INDEX = CKPT-TERM-INDEX + 1
+026200         END-IF
+026300     ELSE
+026400         DISPLAY "FIB0002W NO CHECKPOINT FOUND - STARTING FRESH"
+026500         MOVE PARM-SEED-A TO WS-A
+026600         MOVE PARM-SEED-B TO WS-B
+026700         MOVE 1           TO WS-START-INDEX
+026800         OPEN OUTPUT SEQ-OUT-FILE
+026900         OPEN OUTPUT FIBRPT-FILE
+027000         OPEN OUTPUT CKPT-FILE
+027100         IF WS-CSV-REQUESTED
+027200             OPEN OUTPUT CSV-FILE
+027300         END-IF
+027400         PERFORM 1500-PRINT-HEADERS
+027500             THRU 1500-EXIT
+027600     END-IF.
+027700 1600-EXIT.
+027800     EXIT.
+027900 1650-READ-CHECKPOINT.
+028000     READ CKPT-FILE
+028100         AT END
+028200             SET WS-CKPT-EOF TO TRUE
+028300         NOT AT END
+028400             SET WS-CKPT-FOUND TO TRUE
+028500     END-READ.
+028600 1650-EXIT.
+028700     EXIT.
+028800 2000-COMPUTE-TERM.
+028900     DISPLAY WS-A.
+029000     MOVE WS-TERM-INDEX TO SEQ-TERM-INDEX.
+029100     MOVE WS-A           TO SEQ-TERM-VALUE.
+029200     WRITE SEQ-OUT-RECORD.
+029300     MOVE WS-TERM-INDEX TO WS-DTL-TERM-NO.
+029400     MOVE WS-A          TO WS-DTL-VALUE.
+029500     MOVE WS-DETAIL-LINE TO RPT-RECORD.
+029600     WRITE RPT-RECORD.
+029700     IF WS-CSV-REQUESTED
+029800         MOVE WS-TERM-INDEX TO WS-CSV-TERM
+029900         MOVE WS-A          TO WS-CSV-VALUE
+030000         MOVE WS-CSV-LINE   TO CSV-RECORD
+030100         WRITE CSV-RECORD
+030200     END-IF.
+030300     ADD 1 TO WS-RUN-COUNT.
+030400     ADD WS-A WS-B GIVING WS-NEW-B
+030500         ON SIZE ERROR
+030600             COMPUTE WS-OVERFLOW-TERM-INDEX = WS-TERM-INDEX + 2
+030700             SET WS-OVERFLOW-DETECTED TO TRUE
+030800         NOT ON SIZE ERROR
+030900             MOVE WS-B     TO WS-A
+031000             MOVE WS-NEW-B TO WS-B
+031100     END-ADD.
+031200     IF WS-OVERFLOW-DETECTED
+031300         PERFORM 2600-WRITE-LOOKAHEAD-TERM
+031400             THRU 2600-EXIT
+031500     ELSE
+031600         DIVIDE WS-TERM-INDEX BY WS-CKPT-INTERVAL
+031700             GIVING WS-CKPT-QUOTIENT
+031800             REMAINDER WS-CKPT-REMAINDER
+031900         IF WS-CKPT-REMAINDER = ZERO
+032000             PERFORM 2500-WRITE-CHECKPOINT
+032100                 THRU 2500-EXIT
+032200         END-IF
+032300     END-IF.
+032400 2000-EXIT.
+032500     EXIT.
+032600 2500-WRITE-CHECKPOINT.
+032700     MOVE WS-TERM-INDEX TO CKPT-TERM-INDEX.
+032800     MOVE WS-A          TO CKPT-A.
+032900     MOVE WS-B          TO CKPT-B.
+033000     MOVE "N"           TO CKPT-HALT-SW.
+033100     WRITE CKPT-RECORD.
+033200 2500-EXIT.
+033300     EXIT.
+033400 2600-WRITE-LOOKAHEAD-TERM.
+033500     COMPUTE WS-LOOKAHEAD-INDEX = WS-TERM-INDEX + 1.
+033600     DISPLAY WS-B.
+033700     MOVE WS-LOOKAHEAD-INDEX TO SEQ-TERM-INDEX.
+033800     MOVE WS-B               TO SEQ-TERM-VALUE.
+033900     WRITE SEQ-OUT-RECORD.
+034000     MOVE WS-LOOKAHEAD-INDEX TO WS-DTL-TERM-NO.
+034100     MOVE WS-B               TO WS-DTL-VALUE.
+034200     MOVE WS-DETAIL-LINE     TO RPT-RECORD.
+034300     WRITE RPT-RECORD.
+034400     IF WS-CSV-REQUESTED
+034500         MOVE WS-LOOKAHEAD-INDEX TO WS-CSV-TERM
+034600         MOVE WS-B               TO WS-CSV-VALUE
+034700         MOVE WS-CSV-LINE        TO CSV-RECORD
+034800         WRITE CSV-RECORD
+034900     END-IF.
+035000     ADD 1 TO WS-RUN-COUNT.
+035100     MOVE WS-LOOKAHEAD-INDEX TO CKPT-TERM-INDEX.
+035200     MOVE WS-B               TO CKPT-A.
+035300     MOVE WS-B               TO CKPT-B.
+035400     MOVE "Y"                TO CKPT-HALT-SW.
+035500     WRITE CKPT-RECORD.
+035600 2600-EXIT.
+035700     EXIT.
+035800 8000-FINALIZE.
+035900     MOVE WS-RUN-COUNT TO WS-FTR-COUNT.
+036000     MOVE WS-FOOTER-LINE TO RPT-RECORD.
+036100     WRITE RPT-RECORD.
+036200     CLOSE SEQ-OUT-FILE.
+036300     CLOSE FIBRPT-FILE.
+036400     CLOSE CKPT-FILE.
+036500     IF WS-CSV-REQUESTED
+036600         CLOSE CSV-FILE
+036700     END-IF.
+036800     IF WS-OVERFLOW-DETECTED
+036900         MOVE WS-OVERFLOW-TERM-INDEX TO WS-MSG-TERM-NO
+037000         DISPLAY "FIB0001W SEQUENCE HALTED AT TERM "
+037100             WS-MSG-TERM-NO
+037200             " - WS-A/WS-B CAPACITY EXCEEDED"
+037300         MOVE 16 TO RETURN-CODE
+037400         MOVE "O" TO AUDIT-STATUS
+037500     ELSE
+037600         MOVE "C" TO AUDIT-STATUS
+037700     END-IF.
+037800     PERFORM 8100-WRITE-AUDIT-RECORD
+037900         THRU 8100-EXIT.
+038000 8000-EXIT.
+038100     EXIT.
+038200 8100-WRITE-AUDIT-RECORD.
+038300     MOVE WS-SYS-YYYY          TO AUDIT-YYYY.
+038400     MOVE WS-SYS-MM            TO AUDIT-MM.
+038500     MOVE WS-SYS-DD            TO AUDIT-DD.
+038600     ACCEPT WS-SYS-TIME FROM TIME.
+038700     MOVE WS-SYS-HH            TO AUDIT-HH.
+038800     MOVE WS-SYS-MIN           TO AUDIT-MIN.
+038900     MOVE WS-SYS-SS            TO AUDIT-SS.
+039000     MOVE PARM-JOB-ID          TO AUDIT-JOB-ID.
+039100     IF WS-PARM-VALID
+039200         MOVE PARM-TERM-COUNT  TO AUDIT-REQUESTED-TERMS
+039300         MOVE PARM-SEED-A      TO AUDIT-SEED-A
+039400         MOVE PARM-SEED-B      TO AUDIT-SEED-B
+039500     ELSE
+039600         MOVE ZERO             TO AUDIT-REQUESTED-TERMS
+039700         MOVE ZERO             TO AUDIT-SEED-A
+039800         MOVE ZERO             TO AUDIT-SEED-B
+039900     END-IF.
+040000     MOVE WS-RUN-COUNT         TO AUDIT-TERMS-PRODUCED.
+040100     MOVE PARM-RESTART-SW      TO AUDIT-RESTART-SW.
+040200     OPEN EXTEND AUDIT-FILE.
+040300     IF WS-AUDIT-FILE-STATUS = "35"
+040400         OPEN OUTPUT AUDIT-FILE
+040500     END-IF.
+040600     WRITE AUDIT-RECORD.
+040700     CLOSE AUDIT-FILE.
+040800 8100-EXIT.
+040900     EXIT.
