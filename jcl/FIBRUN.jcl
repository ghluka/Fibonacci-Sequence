@@ -0,0 +1,85 @@
+//FIBRUN   JOB (ACCTNO),'FIBONACCI RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* FIBRUN  - RUNS THE FIBONACCI SEQUENCE PROGRAM AS A BATCH JOB.*
+//*           STEP ARCHIVE ROLLS THE PRIOR RUN'S SEQOUT INTO THE *
+//*           FIB.SEQOUT.GDG GENERATION DATA GROUP - EACH GDG    *
+//*           GENERATION IS CATALOGUED WITH ITS OWN CREATION     *
+//*           DATE - BEFORE FIBSTEP OVERWRITES THE CURRENT COPY. *
+//*           STEP FIBSTEP RUNS THE PROGRAM ITSELF.  STEP        *
+//*           NOTIFY RUNS ONLY WHEN FIBSTEP FAILED OR ABENDED    *
+//*           (COND=EVEN) SO THE JOB LOG CARRIES A CLEAR MESSAGE *
+//*           AND THE JOB'S FINAL CONDITION CODE REFLECTS THE    *
+//*           FAILURE INSTEAD OF BEING MASKED BY A CLEANUP STEP. *
+//*                                                               *
+//* DATE       INIT  DESCRIPTION                                 *
+//* 2026-08-09  RH   ORIGINAL JOB - ARCHIVE, RUN, NOTIFY-ON-FAIL.*
+//* 2026-08-09  RH   ADDED FIBAUDT DD FOR THE RUN AUDIT LOG -    *
+//*                  DISP=MOD SO THE LOG ACCUMULATES ACROSS      *
+//*                  EVERY JOB RUN, CREATED ON THE FIRST ONE.    *
+//* 2026-08-09  RH   SEQOUT AND FIBCSV NOW ALLOCATED DISP=MOD,    *
+//*                  SAME AS FIBCKPT AND FIBAUDT BELOW, INSTEAD   *
+//*                  OF DISP=NEW - NEW FAILED ALLOCATION ON EVERY *
+//*                  RUN AFTER THE FIRST AGAINST THE CATALOGUED   *
+//*                  DSN, AND ALSO WIPED THE LIVE DATASET A       *
+//*                  RESTART RUN NEEDED TO APPEND TO.  THE        *
+//*                  PROGRAM ITSELF STILL OPENS OUTPUT (NOT       *
+//*                  EXTEND) ON A FRESH RUN, SO A FRESH RUN STILL *
+//*                  STARTS THE DATASET OVER AT TERM 1.           *
+//* 2026-08-09  RH   ARCHIVE NOW CHECKS FOR FIB.SEQOUT BEFORE      *
+//*                  TRYING TO ROLL IT - ON THE VERY FIRST RUN OF  *
+//*                  THE JOB THE DSN DOESN'T EXIST YET, AND        *
+//*                  DISP=SHR AGAINST A MISSING DATASET IS A JCL   *
+//*                  ERROR THAT FLUSHES THE REST OF THE JOB        *
+//*                  INCLUDING FIBSTEP.                            *
+//*-------------------------------------------------------------*
+//CKSEQOUT EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  LISTCAT ENTRIES('FIB.SEQOUT')
+/*
+//*
+//* ARCHIVE ONLY RUNS WHEN CKSEQOUT FOUND FIB.SEQOUT ALREADY      *
+//* CATALOGUED (RC=0) - A NONZERO RC MEANS THIS IS THE FIRST RUN  *
+//* AND THERE IS NOTHING YET TO ARCHIVE.                          *
+//IFARCH   IF (CKSEQOUT.RC = 0) THEN
+//ARCHIVE  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=FIB.SEQOUT,DISP=SHR
+//SYSUT2   DD  DSN=FIB.SEQOUT.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(MODELDCB,RECFM=FB,LRECL=20,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//ENDARCH  ENDIF
+//*
+//* FIBSTEP RUNS REGARDLESS OF ARCHIVE'S OUTCOME - THE FIRST     *
+//* RUN OF A NEW SEQOUT HAS NOTHING TO ARCHIVE YET, AND THAT IS  *
+//* NOT A REASON TO SKIP PRODUCING THIS RUN'S SEQUENCE.          *
+//FIBSTEP  EXEC PGM=FIBONACCI
+//STEPLIB  DD  DSN=FIB.LOADLIB,DISP=SHR
+//PARMIN   DD  DSN=FIB.PARMIN,DISP=SHR
+//SEQOUT   DD  DSN=FIB.SEQOUT,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//FIBRPT   DD  SYSOUT=*
+//FIBCKPT  DD  DSN=FIB.FIBCKPT,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//FIBREJ   DD  SYSOUT=*
+//FIBCSV   DD  DSN=FIB.FIBCSV,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//FIBAUDT  DD  DSN=FIB.FIBAUDT,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD  SYSOUT=*
+//*
+//NOTIFY   EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  *
+FIB0008E FIBONACCI STEP DID NOT COMPLETE CLEANLY - SEE FIBSTEP
+         SYSOUT AND RETURN CODE FOR DETAILS.  SEQOUT ARCHIVE
+         FROM THIS RUN (IF ANY) IS IN FIB.SEQOUT.GDG.
+//SYSUT2   DD  SYSOUT=*
